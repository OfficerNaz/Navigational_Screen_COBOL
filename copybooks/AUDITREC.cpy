@@ -0,0 +1,9 @@
+      ******************************************************************
+      * AUDITREC - AUDIT-LOG record layout. One line per accepted
+      * main-screen entry, written by ADSAMP.
+      ******************************************************************
+       01 al-record.
+           03 al-operator-id		pic x(8).
+           03 al-timestamp		pic x(21).
+           03 al-customer-number	pic 9(6).
+           03 al-action			pic x(10).
