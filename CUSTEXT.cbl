@@ -0,0 +1,148 @@
+
+      ******************************************************************
+      * CUSTEXT - downstream extract feed for the mailing-house and
+      * billing systems.
+      *
+      * Reads CUSTOMER-MASTER sequentially and writes a fixed-format
+      * sequential extract of every customer added or changed since
+      * the last time this program ran, so those systems can pick up
+      * fresh name/address/telephone data without anyone re-keying it
+      * from a printed report.
+      ******************************************************************
+
+       identification division.
+       program-id. CUSTEXT.
+
+       environment division.
+       input-output section.
+       file-control.
+
+           select customer-master assign to "CUSTMAST"
+               organization is indexed
+               access mode is sequential
+               record key is cm-customer-number
+               file status is cm-file-status.
+
+           select extract-file assign to "CUSTEXT"
+               organization is line sequential
+               file status is ex-file-status.
+
+           select extract-control assign to "CUSTEXTC"
+               organization is line sequential
+               file status is ec-file-status.
+
+       data division.
+       file section.
+
+       fd customer-master.
+           copy CUSTREC.
+
+       fd extract-file.
+           copy EXTRREC.
+
+       fd extract-control.
+       01 ec-record.
+           03 ec-last-run-timestamp	pic x(21).
+
+       working-storage section.
+
+       01 cm-file-status			pic xx value "00".
+       01 ex-file-status			pic xx value "00".
+       01 ec-file-status			pic xx value "00".
+
+       01 wa-eof				pic x value "N".
+       01 wa-customer-master-open		pic x value "N".
+       01 wa-last-run-timestamp		pic x(21) value low-values.
+       01 wa-current-run-timestamp		pic x(21) value spaces.
+       01 wa-extract-count			pic 9(6) value 0.
+
+       procedure division.
+       main-line section.
+
+           perform initialize-program
+
+           perform until wa-eof = "Y"
+               read customer-master next record
+                   at end
+                       move "Y" to wa-eof
+                   not at end
+                       if cm-last-changed-timestamp
+                           > wa-last-run-timestamp
+                           perform write-extract-record
+                       end-if
+               end-read
+           end-perform
+
+           perform terminate-program
+
+           stop run.
+
+      **************************************************
+      * Opens the files and reads the timestamp of the
+      * last successful run from CUSTEXTC, defaulting to
+      * low-values (meaning every customer on file is
+      * "new") the first time the program runs.
+      **************************************************
+       initialize-program section.
+
+           open input customer-master
+           if cm-file-status = "00"
+               move "Y" to wa-customer-master-open
+           else
+
+      * No customer has ever been entered yet - degrade to an empty
+      * extract rather than reading a file that was never opened.
+
+               move "Y" to wa-eof
+           end-if
+
+           open output extract-file
+
+           move function current-date to wa-current-run-timestamp
+
+           move low-values to wa-last-run-timestamp
+           open input extract-control
+           if ec-file-status = "00"
+               read extract-control
+                   at end
+                       continue
+                   not at end
+                       move ec-last-run-timestamp
+                           to wa-last-run-timestamp
+               end-read
+               close extract-control
+           end-if.
+
+      **************************************************
+      * Writes one extract record for a new or changed
+      * customer.
+      **************************************************
+       write-extract-record section.
+
+           add 1 to wa-extract-count
+           move cm-customer-number to ex-customer-number
+           move cm-name to ex-name
+           move cm-address-line-1 to ex-address-line-1
+           move cm-address-line-2 to ex-address-line-2
+           move cm-address-line-3 to ex-address-line-3
+           move cm-address-line-4 to ex-address-line-4
+           move cm-telephone to ex-telephone
+           move wa-current-run-timestamp(1:8) to ex-extract-date
+           write ex-record.
+
+      **************************************************
+      * Closes the files and records this run's timestamp
+      * in CUSTEXTC so the next run only picks up
+      * customers added or changed after this point.
+      **************************************************
+       terminate-program section.
+
+           if wa-customer-master-open = "Y"
+               close customer-master
+           end-if
+           close extract-file
+
+           open output extract-control
+           move wa-current-run-timestamp to ec-last-run-timestamp
+           write ec-record
+           close extract-control.
