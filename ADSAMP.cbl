@@ -9,49 +9,158 @@
       * selected using Adiscf.                                       *
       ****************************************************************
 
+       identification division.
+       program-id. ADSAMP.
+
+       environment division.
+       configuration section.
        special-names.
            cursor is cursor-position
            crt status is key-status.
 
+       input-output section.
+       file-control.
+
+      **************************************************
+      * CUSTOMER-MASTER holds every accepted main-screen
+      * entry, keyed on a generated customer number. The
+      * alternate key lets us look an entry up by name and
+      * telephone number to spot possible duplicates.
+      **************************************************
+           select customer-master assign to "CUSTMAST"
+               organization is indexed
+               access mode is dynamic
+               record key is cm-customer-number
+               alternate record key is cm-name-phone-key
+                   with duplicates
+               file status is cm-file-status.
+
+      **************************************************
+      * STUDENT-MASTER is looked up by student id from
+      * the f5 Student Info screen.
+      **************************************************
+           select student-master assign to "STUDMAST"
+               organization is indexed
+               access mode is dynamic
+               record key is sm-student-id
+               file status is sm-file-status.
+
+      **************************************************
+      * AUDIT-LOG records who keyed in each customer and
+      * when.
+      **************************************************
+           select audit-log assign to "AUDITLOG"
+               organization is line sequential
+               file status is al-file-status.
+
+      **************************************************
+      * CUSTOMER-CONTROL holds the next customer number
+      * to be issued.
+      **************************************************
+           select customer-control assign to "CUSTCTL"
+               organization is line sequential
+               file status is cc-file-status.
+
+      **************************************************
+      * PRINT-FILE receives on-demand mailing labels
+      * produced from the current main-screen entry.
+      **************************************************
+           select print-file assign to "MAILLBL"
+               organization is line sequential
+               file status is pf-file-status.
+
        data division.
-       working-storage section. 
+       file section.
+
+       fd customer-master.
+           copy CUSTREC.
+
+       fd student-master.
+           copy STUDREC.
+
+       fd audit-log.
+           copy AUDITREC.
+
+       fd customer-control.
+       01 cc-record.
+           03 cc-next-customer-number	pic 9(6).
+
+       fd print-file.
+       01 pf-record 			pic x(80).
+
+       working-storage section.
 
       **************************************************
       * Parameters to be used for the x"AF" calls.
       **************************************************
-       
+
        01 set-bit-pairs 		pic 9(2) comp-x value 1.
        01 get-single-character 		pic 9(2) comp-x value 26.
-       
+
        01 enable-esc-and-f1.
            03 filler			pic 9(2) comp-x value 1.
            03 filler			pic x value "1".
            03 filler			pic 9(2) comp-x value 0.
            03 filler   			pic 9(2) comp-x value 2.
       **************************************************
-      * enables f5    
+      * enables f5
       **************************************************
-     
+
        01 enable-f5.
            03 filler			pic 9(2) comp-x value 1.
            03 filler			pic x value "1".
            03 filler			pic 9(2) comp-x value 5.
-           03 filler   			pic 9(2) comp-x value 6.     
-       
+           03 filler   			pic 9(2) comp-x value 6.
+
+      **************************************************
+      * enables f2, the browse/query mode toggle.
+      **************************************************
+
+       01 enable-f2.
+           03 filler			pic 9(2) comp-x value 1.
+           03 filler			pic x value "1".
+           03 filler			pic 9(2) comp-x value 2.
+           03 filler   			pic 9(2) comp-x value 3.
+
        01 disable-all-other-user-keys.
            03 filler  			pic 9(2) comp-x value 0.
            03 filler   			pic x value "1".
            03 filler  			pic 9(2) comp-x value 6.
            03 filler  			pic 9(2) comp-x value 126.
-       
-       
+
+
        01 enable-slash-key.
-           03 filler  			pic 9(2) comp-x value 1. 
+           03 filler  			pic 9(2) comp-x value 1.
            03 filler    		pic x value "3".
            03 filler			pic x value "/".
-           03 filler			pic 9(2) comp-x value 1. 
-           
-           
+           03 filler			pic 9(2) comp-x value 1.
+
+      **************************************************
+      * enables the "-" key, used to page backwards while
+      * in browse mode.
+      **************************************************
+
+       01 enable-minus-key.
+           03 filler  			pic 9(2) comp-x value 1.
+           03 filler    		pic x value "3".
+           03 filler			pic x value "-".
+           03 filler			pic 9(2) comp-x value 1.
+
+      **************************************************
+      * enables f9, the on-demand mailing-label print key.
+      * f9 falls inside the range disabled by
+      * disable-all-other-user-keys so it must be
+      * re-enabled after that call, the same as the
+      * slash and minus keys above.
+      **************************************************
+
+       01 enable-f9.
+           03 filler			pic 9(2) comp-x value 1.
+           03 filler			pic x value "1".
+           03 filler			pic 9(2) comp-x value 9.
+           03 filler   			pic 9(2) comp-x value 10.
+
+
 
       **************************************************
       * Status returned after termination of an ACCEPT.
@@ -61,19 +170,19 @@
            03 key-code-1 		pic 9(2) comp-x.
            03 key-code-1-x		redefines key-code-1 pic x.
            03 key-code-2  		pic 9(2) comp-x.
-       
+
       **************************************************
-      * Cursor-Position is returned by ADIS containing 
-      * the position of the cursor when the ACCEPT was 
+      * Cursor-Position is returned by ADIS containing
+      * the position of the cursor when the ACCEPT was
       * terminated.
       ***************************************************
        01 cursor-position.
            03 cursor-row  		pic 99.
            03 cursor-column  		pic 99.
-       
+
       **************************************************
       * Work areas used by the program.
-      ************************************************** 
+      **************************************************
        01 work-areas.
            03 wa-name   		pic x(30).
            03 wa-address-line-1		pic x(40).
@@ -81,20 +190,105 @@
            03 wa-address-line-3		pic x(40).
            03 wa-address-line-4		pic x(40).
            03 wa-age  			pic 999 value 0.
-       
+           03 wa-telephone		pic 9(10) value 0.
+           03 wa-gender			pic x value space.
+
        01 exit-flag   			pic 9(2) comp-x value 0.
-       
-       
+
+      **************************************************
+      * File status codes for the new master/log/extract
+      * files.
+      **************************************************
+       01 cm-file-status			pic xx value "00".
+       01 sm-file-status			pic xx value "00".
+
+      **************************************************
+      * Set to "N" if STUDENT-MASTER could not be opened,
+      * so display-third-screen can short-circuit the
+      * lookup instead of reading a file that was never
+      * successfully opened.
+      **************************************************
+       01 wa-student-master-available	pic x value "Y".
+       01 al-file-status			pic xx value "00".
+       01 cc-file-status			pic xx value "00".
+       01 pf-file-status			pic xx value "00".
+
+      **************************************************
+      * Customer number generation (CUSTOMER-CONTROL
+      * holds the number last issued).
+      **************************************************
+       01 wa-next-customer-number		pic 9(6) value 0.
+       01 wa-customer-number		pic 9(6) value 0.
+
+      **************************************************
+      * Operator identification, captured once when the
+      * program starts, for the audit trail.
+      **************************************************
+       01 wa-operator-id			pic x(8) value spaces.
+
+      **************************************************
+      * Validation and error reporting.
+      **************************************************
+       01 wa-error-message			pic x(60) value spaces.
+
+      **************************************************
+      * Duplicate-customer reconciliation.
+      **************************************************
+       01 wa-duplicate-found		pic x value "N".
+       01 wa-duplicate-proceed		pic x value "Y".
+       01 wa-duplicate-customer-number	pic 9(6) value 0.
+       01 wa-confirm-answer		pic x value space.
+
+      **************************************************
+      * Browse/query mode.
+      **************************************************
+       01 wa-browse-mode			pic x value "N".
+       01 wa-browse-has-data		pic x value "N".
+       01 wa-terminating-key		pic x value space.
+
+      **************************************************
+      * f5 Student Info lookup.
+      **************************************************
+       01 wa-student-id			pic 9(9) value 0.
+       01 wa-student-name			pic x(30) value spaces.
+       01 wa-program-of-study		pic x(30) value spaces.
+       01 wa-student-found-message		pic x(40) value spaces.
+
+      **************************************************
+      * On-demand mailing label.
+      **************************************************
+       01 wa-label-line			pic x(80) value spaces.
+
+      **************************************************
+      * Timestamp used for the audit log and the
+      * customer record.
+      **************************************************
+       01 wa-timestamp			pic x(21) value spaces.
+
+
       **************************************************
       * Screen Section.
       **************************************************
        screen section.
-       
+
+      **************************************************
+      * Prompt for the operator id at sign-on time.
+      **************************************************
+       01 operator-id-screen.
+           03 blank screen.
+           03 line 2 column 27
+               value "Typical Data Entry Screen".
+           03 line 3 column 27
+               value "-------------------------".
+           03 line 10 column 1 value "Operator ID [".
+           03 pic x(8) using wa-operator-id highlight prompt " ".
+           03 value "]".
+
        01 main-screen.
            03 blank screen.
-           03 line 2 column 27 
+           03 line 2 column 27
                value "Typical Data Entry Screen".
-           03 line 3 column 27 
+           03 line 3 column 27
                value "-------------------------".
            03 line 5 column 1 value "name     [".
            03 pic x(30) using wa-name highlight prompt " ".
@@ -114,21 +308,31 @@
            03 line 12 column 1 value "age      [".
            03 pic zz9 using wa-age highlight prompt " ".
            03 value "]".
-           
+
+      ***************************************************
+      * Adding telephone to the list in the main page
       ***************************************************
-      * Adding telephone to the list in the main page   
-      ***************************************************    
            03 line 14 column 1 value "Telephone[".
-           03 pic 999,999,9999.
-           03 value "]"
-           
+           03 pic 999,999,9999 using wa-telephone
+               highlight prompt " ".
+           03 value "]".
+
       ***************************************************
       *Adding gender to the list in the main page
-      ***************************************************     
+      ***************************************************
            03 line 16 column 1 value "Gender   [".
-           03 pic A.
-           03 value "]"
-           
+           03 pic A using wa-gender highlight prompt " ".
+           03 value "]".
+
+      ***************************************************
+      * Error line - blank unless validate-main-screen-
+      * entry found a problem with what was keyed in, or
+      * browse mode has something to report.
+      ***************************************************
+           03 line 18 column 1 value "        [".
+           03 pic x(60) using wa-error-message highlight.
+           03 value "]".
+
            03 line 20 column 1 value
               "---------------------------------------------------------
       -       "-----------------------".
@@ -136,15 +340,22 @@
            03 value "=".
            03 value "/h" highlight.
            03 value "elp".
-           
-      ************************************************** 
+
+      **************************************************
       *Adding f5 as an option in the main page
       **************************************************
-      
+
            03 column 30 value "f5/Student Info" highlight.
+
+      **************************************************
+      * Adding f2 (browse) and f9 (print label) options.
+      **************************************************
+
+           03 column 50 value "f2/Browse" highlight.
+           03 column 64 value "f9/Print" highlight.
            03 column 75 value "esc" highlight.
            03 value "ape".
-       
+
        01 help-screen.
            03 blank screen.
            03 line 1 column 34 value "Help Screen".
@@ -153,138 +364,604 @@
            03 value "     Quit this program.".
            03 line 6 column 1 value "f1 or /h" highlight.
            03 value "   View this help screen.".
-           03 line 8 column 1 
+           03 line 8 column 1
                value "Use the cursor keys to move around ".
-           03 value "the fields on the screen.". 
+           03 value "the fields on the screen.".
            03 value " Pressing enter".
            03 line + 1 column 1 value "accepts the data ".
            03 value "and presents a new blank form to fill in.".
-           03 line 24 column 25 
+           03 line 10 column 1 value "f2" highlight.
+           03 value "         Toggle browse mode; enter pages".
+           03 line + 1 column 1
+               value "             forward, '-' pages backward.".
+           03 line 12 column 1 value "f9" highlight.
+           03 value "         Print the current entry as a".
+           03 line + 1 column 1 value "             mailing label.".
+           03 line 24 column 25
                value "Press any key to continue ...".
+
+      **********************************************************
+      * Screen used to prompt for a student id before the
+      * f5 Student Info screen is painted.
+      **********************************************************
+       01 student-id-prompt-screen.
+           03 blank screen.
+           03 line 2 column 27
+               value "******Student info******".
+           03 line 3 column 27
+               value "-------------------------".
+           03 line 6 column 5 value "Student ID [".
+           03 pic zzzzzzzz9 using wa-student-id highlight prompt " ".
+           03 value "]".
+
       **********************************************************
       *New Screen triggered by the f5 key
       **********************************************************
-      
+
        01 third-screen.
            03 blank screen.
-           03 line 2 column 27 
+           03 line 2 column 27
                value "******Student info******".
-           03 line 3 column 27 
+           03 line 3 column 27
                value "-------------------------".
-           03 line 5 column 5 value "Name: Naz Sassine"
-           03 line 7 column 5 value "Student ID: 040979531"
-           03 line 9 column 5 value 
-           "Program of study: Compute Programming".
-       
+           03 line 5 column 5 value "Name: ".
+           03 pic x(30) using wa-student-name.
+           03 line 7 column 5 value "Student ID: ".
+           03 pic 9(9) using wa-student-id.
+           03 line 9 column 5 value "Program of study: ".
+           03 pic x(30) using wa-program-of-study.
+           03 line 12 column 5 pic x(40) using wa-student-found-message
+               highlight.
+
+      **********************************************************
+      * Confirmation prompt shown when a possible duplicate
+      * customer is found before writing a new record.
+      **********************************************************
+       01 duplicate-confirm-screen.
+           03 blank screen.
+           03 line 2 column 27 value "Possible Duplicate Customer".
+           03 line 4 column 1
+               value "A customer with this name and telephone ".
+           03 value "number already exists.".
+           03 line 6 column 1 value "Customer number [".
+           03 pic 9(6) using wa-duplicate-customer-number.
+           03 value "]".
+           03 line 8 column 1 value "Save this entry anyway? (Y/N) [".
+           03 pic x using wa-confirm-answer highlight prompt " ".
+           03 value "]".
+
       **************************************************
       * Procedure Division.
       **************************************************
-       
+
        procedure division.
        entry-point section.
-       
+
+           perform initialize-files
+
+           display operator-id-screen
+           accept operator-id-screen
+
       * First we want to ensure that the keys are enabled as we want
       * them. Enable the Escape and F1 keys.
-       
-           call x"AF" using set-bit-pairs 
+
+           call x"AF" using set-bit-pairs
                             enable-esc-and-f1
-           
-      * Enables the f2 key.
-      
-           call x"AF" using set-bit-pairs 
+
+      * Enables the f5 key.
+
+           call x"AF" using set-bit-pairs
                             enable-f5
-           
-      * disable every other user function key. 
+
+      * Enables the f2 key (browse mode toggle).
+
+           call x"AF" using set-bit-pairs
+                            enable-f2
+
+      * disable every other user function key.
            call x"AF" using set-bit-pairs
                             disable-all-other-user-keys
-       
-      * set up "/" key to act as a function key and terminate 
+
+      * set up "/" key to act as a function key and terminate
       * the ACCEPT operation.
-       
-           call x"AF" using set-bit-pairs 
+
+           call x"AF" using set-bit-pairs
                             enable-slash-key
-           
-           
-    
+
+      * set up "-" key to page backwards while in browse mode.
+
+           call x"AF" using set-bit-pairs
+                            enable-minus-key
+
+      * re-enable f9 now that disable-all-other-user-keys has run,
+      * since its key code falls within the disabled range.
+
+           call x"AF" using set-bit-pairs
+                            enable-f9
+
+
+
       * Now ensure that the cursor position will be returned when an
       * ACCEPT is terminated. Setting to row 1, column 1 will ensure
-      * that the cursor will be initially positioned at the start of 
+      * that the cursor will be initially positioned at the start of
       * the first field.
-       
+
            move 1 to cursor-row
            move 1 to cursor-column
-       
+
       * Loop until the Escape key is pressed.
-       
+
            perform until exit-flag = 1
                display main-screen
                accept main-screen
                evaluate key-type
                  when "0"
-       
+
       * The ACCEPT operation terminated normally; that is the Enter key
-      * was pressed. In this case, we simply blank out the work areas
-      * and restart in the first field.
-       
-                   initialize work-areas
-                   move 1 to cursor-row
-                   move 1 to cursor-column
-       
+      * was pressed. If we are browsing, enter pages forward through
+      * CUSTOMER-MASTER; otherwise it is a new entry to validate and
+      * save.
+
+                   if wa-browse-mode = "Y"
+                       perform browse-page-forward
+                   else
+                       perform process-main-screen-entry
+                   end-if
+
                  when "1"
-       
-      * A user function key has been pressed. This will either be
-      * Escape or F1 as all others have been disabled.
-       
-                   if key-code-1 = 0
-      
-      * Escape has been pressed, so we wish to leave the program.
-       
-                       move 1 to exit-flag
-                   
-                       else if
-                           key-code-1 = 1
-      
-      * F1 has been pressed so display the help screen. 
+
+      * A user function key has been pressed.
+
+                   evaluate key-code-1
+
+      * Escape has been pressed. While browsing it just drops us back
+      * to normal data entry; otherwise it ends the program.
+
+                     when 0
+                       if wa-browse-mode = "Y"
+                           perform exit-browse-mode
+                       else
+                           move 1 to exit-flag
+                       end-if
+
+      * F1 has been pressed so display the help screen.
+
+                     when 1
                        perform display-help-screen
-                       
-                       else 
-      * If any key that isn't f1 or the escape is pressed, then
-      *the third page is displayed.
-      
-                        perform display-third-screen   
-                  end-if
-       
+
+      * F2 has been pressed, toggle browse mode.
+
+                     when 2
+                       perform toggle-browse-mode
+
+      * F9 has been pressed, print the current entry as a label.
+
+                     when 9
+                       perform print-mailing-label
+
+      * F5, or any other enabled key, shows the Student Info screen.
+
+                     when other
+                       perform display-third-screen
+                   end-evaluate
+
                  when "3"
-       
+
       * A data key has terminated the ACCEPT operation. It must be "/"
-      * as no other keys have been enabled to do this. Now get the 
-      * next character to see if "H" or "h" has been pressed.
-       
-                   call x"AF" using get-single-character
-                                    key-status
-                   if key-type = "3" and
-                     (key-code-1-x = "h" or 
-                      key-code-1-x = "H")
-                       perform display-help-screen
+      * or "-" as no other keys have been enabled to do this. Capture
+      * which one it was before calling get-single-character, since
+      * that call performs a further, blocking read of the next
+      * keystroke and would overwrite key-status before we can look
+      * at it.
+
+                   move key-code-1-x to wa-terminating-key
+
+                   if wa-terminating-key = "-"
+
+      * "-" pages backward immediately while browsing; it has no
+      * follow-up keystroke to read.
+
+                       if wa-browse-mode = "Y"
+                           perform browse-page-backward
+                       end-if
+
+                   else
+
+      * "/" is a prefix awaiting a second keystroke. Get the next
+      * character to see if "H" or "h" has been pressed.
+
+                       call x"AF" using get-single-character
+                                        key-status
+                       if key-type = "3" and
+                         (key-code-1-x = "h" or
+                          key-code-1-x = "H")
+                           perform display-help-screen
+                       end-if
                    end-if
-       
+
                end-evaluate
            end-perform
+
+           perform close-files
+
            stop run.
-       
+
+      **************************************************
+      * Opens the master/log/extract files used by the
+      * program, creating CUSTOMER-MASTER and AUDIT-LOG
+      * the first time the program runs.
+      **************************************************
+       initialize-files section.
+
+           open i-o customer-master
+           if cm-file-status = "35"
+               open output customer-master
+               close customer-master
+               open i-o customer-master
+           end-if
+
+           open input student-master
+           if sm-file-status = "00"
+               move "Y" to wa-student-master-available
+           else
+               move "N" to wa-student-master-available
+           end-if
+
+           open extend audit-log
+           if al-file-status = "05" or al-file-status = "35"
+               open output audit-log
+           end-if
+
+           open extend print-file
+           if pf-file-status = "05" or pf-file-status = "35"
+               open output print-file
+           end-if
+
+           perform read-customer-control.
+
+      **************************************************
+      * Reads the next customer number to be issued from
+      * CUSTOMER-CONTROL, defaulting to 1 the first time.
+      **************************************************
+       read-customer-control section.
+
+           move 1 to wa-next-customer-number
+           open input customer-control
+           if cc-file-status = "00"
+               read customer-control
+                   at end
+                       continue
+                   not at end
+                       move cc-next-customer-number
+                           to wa-next-customer-number
+               end-read
+               close customer-control
+           end-if.
+
+      **************************************************
+      * Closes all files used by the program.
+      **************************************************
+       close-files section.
+
+           close customer-master
+           if wa-student-master-available = "Y"
+               close student-master
+           end-if
+           close audit-log
+           close print-file.
+
+      **************************************************
+      * Validates the entry just keyed into main-screen,
+      * and if it is clean, checks for a possible
+      * duplicate and saves it to CUSTOMER-MASTER.
+      **************************************************
+       process-main-screen-entry section.
+
+           move spaces to wa-error-message
+           perform validate-main-screen-entry
+
+           if wa-error-message = spaces
+               perform check-duplicate-customer
+               if wa-duplicate-proceed = "Y"
+                   perform save-customer-record
+                   if wa-error-message = spaces
+                       initialize work-areas
+                       move 1 to cursor-row
+                       move 1 to cursor-column
+                   end-if
+               end-if
+           end-if.
+
+      **************************************************
+      * Rejects out-of-range ages, malformed telephone
+      * numbers and anything other than M/F for gender.
+      **************************************************
+       validate-main-screen-entry section.
+
+           if wa-age < 1 or wa-age > 120
+               move "Invalid age - must be between 1 and 120."
+                   to wa-error-message
+           end-if
+
+           if wa-error-message = spaces
+               if wa-telephone is not numeric or wa-telephone = 0
+                   move "Invalid telephone number - enter 10 digits."
+                       to wa-error-message
+               end-if
+           end-if
+
+           if wa-error-message = spaces
+               evaluate wa-gender
+                 when "M"
+                 when "F"
+                   continue
+                 when "m"
+                   move "M" to wa-gender
+                 when "f"
+                   move "F" to wa-gender
+                 when other
+                   move "Invalid gender - enter M or F."
+                       to wa-error-message
+               end-evaluate
+           end-if.
+
+      **************************************************
+      * Looks CUSTOMER-MASTER up by name and telephone
+      * number. If a close match already exists, asks the
+      * operator to confirm before saving a second record.
+      **************************************************
+       check-duplicate-customer section.
+
+           move "N" to wa-duplicate-found
+           move "Y" to wa-duplicate-proceed
+           move wa-name to cm-name-key
+           move wa-telephone to cm-telephone-key
+
+           start customer-master key is equal to cm-name-phone-key
+               invalid key
+                   move "N" to wa-duplicate-found
+               not invalid key
+                   read customer-master next record
+                       at end
+                           move "N" to wa-duplicate-found
+                       not at end
+                           move "Y" to wa-duplicate-found
+                           move cm-customer-number
+                               to wa-duplicate-customer-number
+                   end-read
+           end-start
+
+           if wa-duplicate-found = "Y"
+               move space to wa-confirm-answer
+               display duplicate-confirm-screen
+               accept duplicate-confirm-screen
+               if wa-confirm-answer is not equal to "Y" and
+                   wa-confirm-answer is not equal to "y"
+                   move "N" to wa-duplicate-proceed
+               end-if
+           end-if.
+
+      **************************************************
+      * Writes the validated main-screen entry to
+      * CUSTOMER-MASTER and appends an AUDIT-LOG record.
+      **************************************************
+       save-customer-record section.
+
+           perform get-next-customer-number
+           perform stamp-current-timestamp
+
+           move wa-customer-number to cm-customer-number
+           move wa-name to cm-name
+           move wa-name to cm-name-key
+           move wa-address-line-1 to cm-address-line-1
+           move wa-address-line-2 to cm-address-line-2
+           move wa-address-line-3 to cm-address-line-3
+           move wa-address-line-4 to cm-address-line-4
+           move wa-age to cm-age
+           move wa-telephone to cm-telephone
+           move wa-telephone to cm-telephone-key
+           move wa-gender to cm-gender
+           move wa-timestamp to cm-entry-timestamp
+           move wa-timestamp to cm-last-changed-timestamp
+
+           write cm-record
+               invalid key
+                   move "Unable to save - duplicate key."
+                       to wa-error-message
+           end-write
+
+           if wa-error-message = spaces
+               perform write-audit-log-record
+           end-if.
+
+      **************************************************
+      * Issues the next customer number and persists it
+      * to CUSTOMER-CONTROL so it survives a restart.
+      **************************************************
+       get-next-customer-number section.
+
+           move wa-next-customer-number to wa-customer-number
+           add 1 to wa-next-customer-number
+
+           open output customer-control
+           move wa-next-customer-number to cc-next-customer-number
+           write cc-record
+           close customer-control.
+
+      **************************************************
+      * Records the current date and time in
+      * wa-timestamp.
+      **************************************************
+       stamp-current-timestamp section.
+
+           move function current-date to wa-timestamp.
+
+      **************************************************
+      * Appends one line to AUDIT-LOG for the record just
+      * written to CUSTOMER-MASTER.
+      **************************************************
+       write-audit-log-record section.
+
+           move wa-operator-id to al-operator-id
+           move wa-timestamp to al-timestamp
+           move wa-customer-number to al-customer-number
+           move "ADD" to al-action
+           write al-record.
+
+      **************************************************
+      * Turns on browse mode and positions at the first
+      * CUSTOMER-MASTER record, if there is one.
+      **************************************************
+       toggle-browse-mode section.
+
+           if wa-browse-mode = "N"
+               move 1 to cm-customer-number
+               move "N" to wa-browse-has-data
+               start customer-master
+                   key is not less than cm-customer-number
+                   invalid key
+                       move "N" to wa-browse-has-data
+                   not invalid key
+                       read customer-master next record
+                           at end
+                               move "N" to wa-browse-has-data
+                           not at end
+                               move "Y" to wa-browse-has-data
+                               perform move-customer-to-work-areas
+                       end-read
+               end-start
+               if wa-browse-has-data = "Y"
+                   move "Y" to wa-browse-mode
+                   move spaces to wa-error-message
+               else
+                   move "No customer records to browse."
+                       to wa-error-message
+               end-if
+           else
+               perform exit-browse-mode
+           end-if.
+
+      **************************************************
+      * Turns browse mode off and restores main-screen to
+      * a blank entry form.
+      **************************************************
+       exit-browse-mode section.
+
+           move "N" to wa-browse-mode
+           move spaces to wa-error-message
+           initialize work-areas
+           move 1 to cursor-row
+           move 1 to cursor-column.
+
+      **************************************************
+      * Pages forward one record while browsing.
+      **************************************************
+       browse-page-forward section.
+
+           read customer-master next record
+               at end
+                   move "End of file - no more records."
+                       to wa-error-message
+               not at end
+                   move spaces to wa-error-message
+                   perform move-customer-to-work-areas
+           end-read.
+
+      **************************************************
+      * Pages backward one record while browsing.
+      **************************************************
+       browse-page-backward section.
+
+           read customer-master previous record
+               at end
+                   move "Start of file - no previous record."
+                       to wa-error-message
+               not at end
+                   move spaces to wa-error-message
+                   perform move-customer-to-work-areas
+           end-read.
+
+      **************************************************
+      * Copies the current CUSTOMER-MASTER record into the
+      * main-screen work areas for read-only display.
+      **************************************************
+       move-customer-to-work-areas section.
+
+           move cm-name to wa-name
+           move cm-address-line-1 to wa-address-line-1
+           move cm-address-line-2 to wa-address-line-2
+           move cm-address-line-3 to wa-address-line-3
+           move cm-address-line-4 to wa-address-line-4
+           move cm-age to wa-age
+           move cm-telephone to wa-telephone
+           move cm-gender to wa-gender.
+
+      **************************************************
+      * Writes the current main-screen entry to
+      * PRINT-FILE formatted as a mailing label.
+      **************************************************
+       print-mailing-label section.
+
+           move "----------------------------------------"
+               to wa-label-line
+           write pf-record from wa-label-line
+
+           move wa-name to wa-label-line
+           write pf-record from wa-label-line
+
+           move wa-address-line-1 to wa-label-line
+           write pf-record from wa-label-line
+
+           move wa-address-line-2 to wa-label-line
+           write pf-record from wa-label-line
+
+           move wa-address-line-3 to wa-label-line
+           write pf-record from wa-label-line
+
+           move wa-address-line-4 to wa-label-line
+           write pf-record from wa-label-line
+
+           move spaces to wa-label-line
+           write pf-record from wa-label-line.
+
        display-help-screen section.
-      
+
       * Display the help screen and then wait for a key to be pressed.
-       
+
            display help-screen
            call x"AF" using get-single-character
                             key-status.
-           
-      * Displays the third screen                     
+
+      **************************************************
+      * Prompts for a student id, looks it up in
+      * STUDENT-MASTER and paints the result on
+      * third-screen.
+      **************************************************
        display-third-screen section.
-           
+
+           move 0 to wa-student-id
+           display student-id-prompt-screen
+           accept student-id-prompt-screen
+
+           move spaces to wa-student-name
+           move spaces to wa-program-of-study
+
+           if wa-student-master-available = "N"
+               move "Student Master unavailable."
+                   to wa-student-found-message
+           else
+               move wa-student-id to sm-student-id
+               read student-master record
+                   invalid key
+                       move "Student ID not found."
+                           to wa-student-found-message
+                   not invalid key
+                       move sm-student-name to wa-student-name
+                       move sm-program-of-study to wa-program-of-study
+                       move spaces to wa-student-found-message
+               end-read
+           end-if
+
            display third-screen
-            call x"AF" using get-single-character
-                            key-status. 
-           
-              
+           call x"AF" using get-single-character
+                            key-status.
