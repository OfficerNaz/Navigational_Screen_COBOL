@@ -0,0 +1,13 @@
+      ******************************************************************
+      * EXTRREC - fixed-format extract record handed to the
+      * mailing-house / billing downstream feeds by CUSTEXT.
+      ******************************************************************
+       01 ex-record.
+           03 ex-customer-number	pic 9(6).
+           03 ex-name			pic x(30).
+           03 ex-address-line-1		pic x(40).
+           03 ex-address-line-2		pic x(40).
+           03 ex-address-line-3		pic x(40).
+           03 ex-address-line-4		pic x(40).
+           03 ex-telephone		pic 9(10).
+           03 ex-extract-date		pic x(8).
