@@ -0,0 +1,20 @@
+      ******************************************************************
+      * CUSTREC - CUSTOMER-MASTER record layout.
+      * Shared by ADSAMP (data entry), CUSTLIST (end of day listing)
+      * and CUSTEXT (downstream extract feed).
+      ******************************************************************
+       01 cm-record.
+           03 cm-customer-number	pic 9(6).
+           03 cm-name			pic x(30).
+           03 cm-address-line-1		pic x(40).
+           03 cm-address-line-2		pic x(40).
+           03 cm-address-line-3		pic x(40).
+           03 cm-address-line-4		pic x(40).
+           03 cm-age			pic 999.
+           03 cm-telephone		pic 9(10).
+           03 cm-gender			pic x.
+           03 cm-name-phone-key.
+               05 cm-name-key		pic x(30).
+               05 cm-telephone-key	pic 9(10).
+           03 cm-entry-timestamp	pic x(21).
+           03 cm-last-changed-timestamp	pic x(21).
