@@ -0,0 +1,7 @@
+      ******************************************************************
+      * STUDREC - STUDENT-MASTER record layout, keyed by student id.
+      ******************************************************************
+       01 sm-record.
+           03 sm-student-id		pic 9(9).
+           03 sm-student-name		pic x(30).
+           03 sm-program-of-study	pic x(30).
