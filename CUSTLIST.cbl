@@ -0,0 +1,287 @@
+
+      ******************************************************************
+      * CUSTLIST - end of day listing of CUSTOMER-MASTER.
+      *
+      * Reads CUSTOMER-MASTER sequentially and prints a listing of
+      * name, address lines, age, telephone, gender and entry
+      * timestamp, with page breaks and a record-count footer.
+      * Checkpoints its position every wa-checkpoint-interval records
+      * so a batch window that gets cut short can be restarted from
+      * the last checkpoint instead of rerunning the whole file.
+      ******************************************************************
+
+       identification division.
+       program-id. CUSTLIST.
+
+       environment division.
+       input-output section.
+       file-control.
+
+           select customer-master assign to "CUSTMAST"
+               organization is indexed
+               access mode is dynamic
+               record key is cm-customer-number
+               alternate record key is cm-name-phone-key
+                   with duplicates
+               file status is cm-file-status.
+
+           select report-file assign to "CUSTLIST"
+               organization is line sequential
+               file status is rf-file-status.
+
+           select checkpoint-file assign to "CUSTCKPT"
+               organization is line sequential
+               file status is ck-file-status.
+
+       data division.
+       file section.
+
+       fd customer-master.
+           copy CUSTREC.
+
+       fd report-file.
+       01 rf-line 			pic x(132).
+
+       fd checkpoint-file.
+       01 ck-record.
+           03 ck-last-customer-number	pic 9(6).
+           03 ck-record-count		pic 9(6).
+           03 ck-last-page-number	pic 9(4).
+
+       working-storage section.
+
+       01 cm-file-status			pic xx value "00".
+       01 rf-file-status			pic xx value "00".
+       01 ck-file-status			pic xx value "00".
+
+       01 wa-eof				pic x value "N".
+       01 wa-customer-master-open		pic x value "N".
+       01 wa-have-checkpoint		pic x value "N".
+       01 wa-record-count			pic 9(6) value 0.
+       01 wa-checkpoint-interval		pic 9(4) value 50.
+       01 wa-records-since-checkpoint	pic 9(4) value 0.
+       01 wa-lines-on-page			pic 99 value 0.
+       01 wa-lines-per-page		pic 99 value 55.
+       01 wa-page-number			pic 9(4) value 0.
+
+       01 heading-line-1			pic x(132) value
+           "CUSTOMER MASTER LISTING".
+
+       01 heading-line-2.
+           03 filler			pic x(6) value "PAGE: ".
+           03 hl-page-number		pic zzz9.
+           03 filler			pic x(122) value spaces.
+
+       01 heading-line-3			pic x(132) value
+           "CUST#   NAME                           AGE  TELEPHONE    GE
+      -    "NDER ENTERED".
+
+       01 detail-line-1.
+           03 dl-customer-number	pic zzzzz9.
+           03 filler			pic x(3) value spaces.
+           03 dl-name			pic x(30).
+           03 filler			pic x value space.
+           03 dl-age			pic zz9.
+           03 filler			pic x(2) value spaces.
+           03 dl-telephone		pic 999,999,9999.
+           03 filler			pic x(2) value spaces.
+           03 dl-gender			pic x.
+           03 filler			pic x(3) value spaces.
+           03 dl-entry-timestamp	pic x(21).
+           03 filler			pic x(20) value spaces.
+
+       01 detail-address-line.
+           03 filler			pic x(8) value spaces.
+           03 dl-address			pic x(40).
+           03 filler			pic x(84) value spaces.
+
+       01 footer-line.
+           03 filler			pic x(18) value
+               "RECORDS PRINTED: ".
+           03 fl-record-count		pic zzzzz9.
+           03 filler			pic x(108) value spaces.
+
+       procedure division.
+       main-line section.
+
+           perform initialize-program
+
+           perform until wa-eof = "Y"
+               read customer-master next record
+                   at end
+                       move "Y" to wa-eof
+                   not at end
+                       perform print-detail-record
+                       perform maybe-checkpoint
+               end-read
+           end-perform
+
+           perform print-footer
+           perform terminate-program
+
+           stop run.
+
+      **************************************************
+      * Opens the files, and if a checkpoint exists from
+      * a previous, interrupted run, positions
+      * CUSTOMER-MASTER just after the last record that
+      * was printed so the listing resumes instead of
+      * starting over.
+      **************************************************
+       initialize-program section.
+
+           open input customer-master
+           if cm-file-status = "00"
+               move "Y" to wa-customer-master-open
+           else
+
+      * No customer has ever been entered yet - degrade to an empty
+      * listing rather than reading a file that was never opened.
+
+               move "Y" to wa-eof
+           end-if
+
+           perform read-checkpoint
+
+           if wa-have-checkpoint = "Y"
+               move ck-last-customer-number to cm-customer-number
+               move ck-record-count to wa-record-count
+               move ck-last-page-number to wa-page-number
+               if wa-eof not = "Y"
+                   start customer-master
+                       key is greater than cm-customer-number
+                       invalid key
+                           move "Y" to wa-eof
+                   end-start
+               end-if
+               open extend report-file
+           else
+               open output report-file
+           end-if
+
+           if rf-file-status = "05" or rf-file-status = "35"
+               open output report-file
+           end-if.
+
+      **************************************************
+      * Reads CUSTCKPT, if it exists and has a record in
+      * it, into ck-record.
+      **************************************************
+       read-checkpoint section.
+
+           move "N" to wa-have-checkpoint
+           open input checkpoint-file
+           if ck-file-status = "00"
+               read checkpoint-file
+                   at end
+                       continue
+                   not at end
+                       move "Y" to wa-have-checkpoint
+               end-read
+               close checkpoint-file
+           end-if.
+
+      **************************************************
+      * Writes the current position and count to
+      * CUSTCKPT every wa-checkpoint-interval records.
+      **************************************************
+       maybe-checkpoint section.
+
+           add 1 to wa-records-since-checkpoint
+           if wa-records-since-checkpoint >= wa-checkpoint-interval
+               perform write-checkpoint
+               move 0 to wa-records-since-checkpoint
+           end-if.
+
+       write-checkpoint section.
+
+           move cm-customer-number to ck-last-customer-number
+           move wa-record-count to ck-record-count
+           move wa-page-number to ck-last-page-number
+           open output checkpoint-file
+           write ck-record
+           close checkpoint-file.
+
+      **************************************************
+      * Prints one customer and its address lines,
+      * starting a new page first if the current page is
+      * full.
+      **************************************************
+       print-detail-record section.
+
+           add 1 to wa-record-count
+
+           if wa-lines-on-page = 0 or
+               wa-lines-on-page >= wa-lines-per-page
+               perform print-report-heading
+           end-if
+
+           move cm-customer-number to dl-customer-number
+           move cm-name to dl-name
+           move cm-age to dl-age
+           move cm-telephone to dl-telephone
+           move cm-gender to dl-gender
+           move cm-entry-timestamp to dl-entry-timestamp
+           write rf-line from detail-line-1
+           add 1 to wa-lines-on-page
+
+           move cm-address-line-1 to dl-address
+           write rf-line from detail-address-line
+           add 1 to wa-lines-on-page
+
+           move cm-address-line-2 to dl-address
+           write rf-line from detail-address-line
+           add 1 to wa-lines-on-page
+
+           move cm-address-line-3 to dl-address
+           write rf-line from detail-address-line
+           add 1 to wa-lines-on-page
+
+           move cm-address-line-4 to dl-address
+           write rf-line from detail-address-line
+           add 1 to wa-lines-on-page.
+
+      **************************************************
+      * Starts a new page: banner, page number and
+      * column headings.
+      **************************************************
+       print-report-heading section.
+
+           add 1 to wa-page-number
+           move wa-page-number to hl-page-number
+
+           if wa-page-number > 1
+               move spaces to rf-line
+               write rf-line
+           end-if
+
+           write rf-line from heading-line-1
+           write rf-line from heading-line-2
+           write rf-line from heading-line-3
+           move 3 to wa-lines-on-page.
+
+      **************************************************
+      * Writes the record-count footer at the end of the
+      * listing.
+      **************************************************
+       print-footer section.
+
+           move spaces to rf-line
+           write rf-line
+           move wa-record-count to fl-record-count
+           write rf-line from footer-line.
+
+      **************************************************
+      * Closes the files. A clean, complete run clears
+      * the checkpoint so the next run starts from the
+      * beginning of the file again.
+      **************************************************
+       terminate-program section.
+
+           if wa-customer-master-open = "Y"
+               close customer-master
+           end-if
+           close report-file
+
+           open output checkpoint-file
+           close checkpoint-file.
